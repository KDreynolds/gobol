@@ -1,26 +1,778 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CALCULATE-DISCOUNT.
-ENVIRONMENT DIVISION.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-QUANTITY PIC 9(5).
-01 WS-PRICE PIC 9(5)V99.
-01 WS-TOTAL PIC 9(7)V99.
-01 WS-DISCOUNT PIC 9(3)V99.
-01 WS-DISCOUNTED-TOTAL PIC 9(7)V99.
-PROCEDURE DIVISION.
-    DISPLAY 'Enter quantity: '.
-    ACCEPT WS-QUANTITY.
-    DISPLAY 'Enter price: '.
-    ACCEPT WS-PRICE.
-    COMPUTE WS-TOTAL = WS-QUANTITY * WS-PRICE.
-    IF WS-TOTAL > 1000
-        COMPUTE WS-DISCOUNT = WS-TOTAL * 0.1
-    ELSE
-        COMPUTE WS-DISCOUNT = WS-TOTAL * 0.05
-    END-IF.
-    COMPUTE WS-DISCOUNTED-TOTAL = WS-TOTAL - WS-DISCOUNT.
-    DISPLAY 'Total: $' WS-TOTAL.
-    DISPLAY 'Discount: $' WS-DISCOUNT.
-    DISPLAY 'Discounted Total: $' WS-DISCOUNTED-TOTAL.
-    STOP RUN.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CALCULATE-DISCOUNT.
+000030 AUTHOR. R J HOLLOWAY.
+000040 INSTALLATION. FINANCE-SYSTEMS-DIV.
+000050 DATE-WRITTEN. 01/15/2019.
+000060 DATE-COMPILED. 08/08/2026.
+000070*****************************************************************
+000080*                                                               *
+000090*   CALCULATE-DISCOUNT                                         *
+000100*                                                               *
+000110*   COMPUTES THE EXTENDED TOTAL AND DISCOUNT FOR CUSTOMER       *
+000120*   ORDERS READ FROM THE DAILY ORDERS-IN FILE.                  *
+000130*                                                               *
+000140*****************************************************************
+000150* MAINTENANCE HISTORY
+000160* ---------------------------------------------------------------
+000170* DATE       BY    DESCRIPTION
+000180* ---------- ----- -------------------------------------------
+000190* 2026-08-08 RJH   CONVERTED FROM A SINGLE-ENTRY ACCEPT/DISPLAY
+000200*                  CALCULATOR TO A BATCH DRIVER THAT READS ONE
+000210*                  ORDER PER RECORD FROM ORDERS-IN AND LOOPS
+000220*                  UNTIL END OF FILE.
+000230* 2026-08-08 RJH   REPLACED THE 10%/5% DISCOUNT CLIFF WITH A
+000240*                  FIVE-TIER DISCOUNT SCHEDULE TABLE DRIVEN OFF
+000250*                  WS-TOTAL, MATCHING FINANCE'S QUARTERLY TIERED
+000260*                  PRICING SHEET.
+000270* 2026-08-08 RJH   ADDED A CUSTMAST LOOKUP SO ACCOUNTS WITH A
+000280*                  NEGOTIATED RATE ON FILE OVERRIDE THE STANDARD
+000290*                  TIER SCHEDULE.
+000300* 2026-08-08 RJH   ADDED AUDIT-OUT SO EVERY DISCOUNT DECISION IS
+000310*                  LOGGED WITH A TIMESTAMP AND THE RATE/TIER
+000320*                  APPLIED, FOR BILLING DISPUTE RESEARCH.
+000330* 2026-08-08 RJH   ADDED ORDER VALIDATION AND A REJECT-OUT FILE.
+000340*                  ZERO, NEGATIVE, OR NON-NUMERIC QUANTITY/PRICE
+000350*                  NOW ROUTES THE ORDER TO REJECT-OUT WITH A
+000360*                  REASON CODE INSTEAD OF FALLING INTO THE
+000370*                  DISCOUNT COMPUTE.
+000380* 2026-08-08 RJH   ADDED END-OF-RUN CONTROL TOTALS SO FINANCE CAN
+000390*                  BE HANDED ORDERS PROCESSED, ORDERS REJECTED,
+000400*                  AND THE TOTAL AMOUNT/DISCOUNT FOR THE RUN
+000410*                  WITHOUT ADDING UP CONSOLE OUTPUT BY HAND.
+000420* 2026-08-08 RJH   ADDED CHECKPOINT-FILE SO THE BATCH DRIVER
+000430*                  WRITES ITS RECORD COUNT/KEY EVERY N RECORDS
+000440*                  AND CAN RESTART PAST ORDERS ALREADY POSTED
+000450*                  INSTEAD OF REPROCESSING A WHOLE DAY'S FILE
+000460*                  AFTER AN ABEND.
+000470* 2026-08-08 RJH   ADDED ROUNDED TO THE WS-TOTAL, WS-DISCOUNT,
+000480*                  AND WS-DISCOUNTED-TOTAL COMPUTES (HALF AWAY
+000490*                  FROM ZERO, I.E. HALF-UP FOR THESE POSITIVE
+000500*                  AMOUNTS) SO THE BATCH TOTALS TIE OUT TO THE
+000510*                  PENNY INSTEAD OF TRUNCATING FRACTIONS OF A
+000520*                  CENT.
+000530* 2026-08-08 RJH   ADDED ORD-PRICING-CODE AND A QUANTITY-BREAK
+000540*                  UNIT-PRICE TABLE.  ORDERS CODED 'Q' REPRICE
+000550*                  OFF THE BREAK SCHEDULE INSTEAD OF THE STANDARD
+000560*                  PERCENTAGE-OF-TOTAL DISCOUNT, FOR SUPPLIERS
+000570*                  WHO PRICE BY QUANTITY BREAK RATHER THAN A
+000580*                  PERCENT OFF THE EXTENDED TOTAL.
+000590* 2026-08-08 RJH   ADDED INVOICE-OUT, A STRUCTURED PER-ORDER
+000600*                  RECORD (CUSTOMER ID, INVOICE NUMBER, QUANTITY,
+000610*                  PRICE, TOTAL, DISCOUNT, DISCOUNTED TOTAL) FOR
+000620*                  BILLING/AR TO PICK UP DIRECTLY INSTEAD OF
+000630*                  RETYPING FROM THE CONSOLE OUTPUT.
+000640* 2026-08-08 RJH   MOVED THE CHECKPOINT WRITE FROM THE READ-AHEAD
+000650*                  STEP INTO 2000-PROCESS-ORDER SO A CHECKPOINT IS
+000660*                  ONLY TAKEN AFTER THE ORDER IT DESCRIBES HAS
+000670*                  ACTUALLY BEEN POSTED; A RESTART WAS DISCARDING
+000680*                  THE RECORD ON THE INTERVAL BOUNDARY
+000690*                  UNPROCESSED.  REJECT-OUT AND INVOICE-OUT NOW
+000700*                  OPEN EXTEND ON A RESTART INSTEAD OF TRUNCATING
+000710*                  THE PRIOR RUN'S OUTPUT, AND THE INVOICE NUMBER
+000720*                  AND CONTROL TOTALS ARE NOW CARRIED IN
+000730*                  CHECKPOINT-FILE AND RESTORED ON RESTART SO
+000740*                  NUMBERING DOESN'T COLLIDE AND THE END-OF-RUN
+000750*                  TOTALS REPORT STAYS ACCURATE ACROSS A RESTART.
+000760*                  CHECKPOINT-FILE'S OPEN NOW GETS THE SAME
+000770*                  STATUS CHECK AS THE OTHER FILES.  WIDENED
+000780*                  WS-DISCOUNT/AUD-DISCOUNT/INV-DISCOUNT TO
+000790*                  9(07)V99 TO MATCH WS-TOTAL'S RANGE -- THE TIER
+000800*                  AND NEGOTIATED-RATE DISCOUNTS COULD EXCEED THE
+000810*                  OLD 3-DIGIT INTEGER PART ON A LARGE ORDER AND
+000820*                  TRUNCATE SILENTLY.  RESIZED INV-RECORD'S
+000830*                  FILLER SO THE RECORD LINES BACK UP WITH THE
+000840*                  OTHER FDS' 80-BYTE LENGTH.
+000850* 2026-08-08 RJH   ADDED WS-INIT-STAGE SO 9000-TERMINATE ONLY
+000860*                  CLOSES FILES 1000-INITIALIZE ACTUALLY OPENED
+000870*                  AND ONLY RESETS CHECKPOINT-FILE WHEN THE RUN
+000880*                  TRULY REACHED END OF FILE.  PREVIOUSLY A
+000890*                  TRANSIENT OPEN FAILURE PARTWAY THROUGH
+000900*                  1000-INITIALIZE STILL FELL THROUGH TO
+000910*                  9000-TERMINATE AND WIPED A GOOD CHECKPOINT FROM
+000920*                  A PRIOR ABEND, FORCING A FULL REPROCESS ON THE
+000930*                  NEXT RESTART.  ALSO DROPPED THE AT END CLAUSES
+000940*                  FROM 2220-SEARCH-TIER-TABLE AND
+000950*                  2260-SEARCH-QTYBRK-TABLE -- THE ZERO-BREAKPOINT
+000960*                  LAST ROW IN EACH TABLE ALWAYS MATCHES FIRST
+000970*                  SINCE WS-TOTAL/WS-QUANTITY CAN'T GO NEGATIVE,
+000980*                  SO SEARCH CAN NEVER RUN OFF THE TABLE.
+000990* 2026-08-08 RJH   AUDIT-OUT NOW FALLS BACK TO OPEN OUTPUT WHEN
+001000*                  OPEN EXTEND FAILS BECAUSE THE FILE DOESN'T
+001010*                  EXIST YET (STATUS 05/35), SO THE VERY FIRST RUN
+001020*                  IN A NEW ENVIRONMENT CREATES THE LOG INSTEAD OF
+001030*                  ABORTING BEFORE A SINGLE ORDER IS PROCESSED.
+001040*                  2950-WRITE-CHECKPOINT NOW OPENS CHECKPOINT-FILE
+001050*                  I-O AND REWRITES THE EXISTING RECORD IN PLACE
+001060*                  (WRITING FRESH ONLY WHEN NO RECORD EXISTS YET)
+001070*                  INSTEAD OF OPENING OUTPUT AND TRUNCATING THE
+001080*                  FILE BEFORE THE NEW RECORD WAS ON DISK -- AN
+001090*                  ABEND BETWEEN THE OPEN AND THE WRITE WAS
+001100*                  LEAVING THE FILE EMPTY AND DISCARDING THE LAST
+001110*                  GOOD CHECKPOINT INSTEAD OF JUST THE ONE IN
+001120*                  FLIGHT.
+001130* ---------------------------------------------------------------
+001140 ENVIRONMENT DIVISION.
+001150 INPUT-OUTPUT SECTION.
+001160 FILE-CONTROL.
+001170     SELECT ORDERS-IN ASSIGN TO "ORDERS-IN"
+001180         ORGANIZATION IS SEQUENTIAL
+001190         FILE STATUS IS WS-ORDERS-IN-STATUS.
+001200     SELECT CUSTMAST ASSIGN TO "CUSTMAST"
+001210         ORGANIZATION IS INDEXED
+001220         ACCESS MODE IS RANDOM
+001230         RECORD KEY IS CUST-ID
+001240         FILE STATUS IS WS-CUSTMAST-STATUS.
+001250     SELECT AUDIT-OUT ASSIGN TO "AUDIT-OUT"
+001260         ORGANIZATION IS SEQUENTIAL
+001270         FILE STATUS IS WS-AUDIT-OUT-STATUS.
+001280     SELECT REJECT-OUT ASSIGN TO "REJECT-OUT"
+001290         ORGANIZATION IS SEQUENTIAL
+001300         FILE STATUS IS WS-REJECT-OUT-STATUS.
+001310     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT"
+001320         ORGANIZATION IS SEQUENTIAL
+001330         FILE STATUS IS WS-CHECKPOINT-STATUS.
+001340     SELECT INVOICE-OUT ASSIGN TO "INVOICE-OUT"
+001350         ORGANIZATION IS SEQUENTIAL
+001360         FILE STATUS IS WS-INVOICE-OUT-STATUS.
+001370 DATA DIVISION.
+001380 FILE SECTION.
+001390 FD  ORDERS-IN
+001400     LABEL RECORDS ARE STANDARD.
+001410 01  ORD-RECORD.
+001420     05  ORD-CUSTOMER-ID         PIC X(05).
+001430     05  ORD-QUANTITY-X          PIC X(05).
+001440     05  ORD-QUANTITY REDEFINES
+001450         ORD-QUANTITY-X          PIC 9(05).
+001460     05  ORD-PRICE-X             PIC X(07).
+001470     05  ORD-PRICE REDEFINES
+001480         ORD-PRICE-X             PIC 9(05)V99.
+001490     05  ORD-PRICING-CODE        PIC X(01).
+001500         88  ORD-PRICING-STANDARD        VALUE 'S' SPACE.
+001510         88  ORD-PRICING-QTY-BREAK       VALUE 'Q'.
+001520     05  FILLER                  PIC X(62).
+001530 FD  CUSTMAST
+001540     LABEL RECORDS ARE STANDARD.
+001550 01  CUST-RECORD.
+001560     05  CUST-ID                 PIC X(05).
+001570     05  CUST-NAME               PIC X(20).
+001580     05  CUST-NEGOTIATED-SW      PIC X(01).
+001590         88  CUST-HAS-NEGOTIATED-RATE    VALUE 'Y'.
+001600     05  CUST-NEGOTIATED-RATE    PIC V999.
+001610     05  FILLER                  PIC X(51).
+001620 FD  AUDIT-OUT
+001630     LABEL RECORDS ARE STANDARD.
+001640 01  AUD-RECORD.
+001650     05  AUD-DATE                PIC 9(08).
+001660     05  AUD-TIME                PIC 9(08).
+001670     05  AUD-CUSTOMER-ID         PIC X(05).
+001680     05  AUD-QUANTITY            PIC 9(05).
+001690     05  AUD-PRICE               PIC 9(05)V99.
+001700     05  AUD-TOTAL               PIC 9(07)V99.
+001710     05  AUD-DISCOUNT            PIC 9(07)V99.
+001720     05  AUD-DISCOUNTED-TOTAL    PIC 9(07)V99.
+001730     05  AUD-DISCOUNT-SOURCE     PIC X(10).
+001740     05  FILLER                  PIC X(10).
+001750 FD  REJECT-OUT
+001760     LABEL RECORDS ARE STANDARD.
+001770 01  REJ-RECORD.
+001780     05  REJ-CUSTOMER-ID         PIC X(05).
+001790     05  REJ-QUANTITY-X          PIC X(05).
+001800     05  REJ-PRICE-X             PIC X(07).
+001810     05  REJ-REASON-CODE         PIC X(02).
+001820         88  REJ-REASON-BAD-QTY          VALUE '01'.
+001830         88  REJ-REASON-BAD-PRICE        VALUE '02'.
+001840         88  REJ-REASON-BAD-BOTH         VALUE '03'.
+001850     05  REJ-REASON-TEXT         PIC X(30).
+001860     05  FILLER                  PIC X(31).
+001870 FD  CHECKPOINT-FILE
+001880     LABEL RECORDS ARE STANDARD.
+001890 01  CKPT-RECORD.
+001900     05  CKPT-RECORD-COUNT       PIC 9(07).
+001910     05  CKPT-CUSTOMER-ID        PIC X(05).
+001920     05  CKPT-INVOICE-NUMBER     PIC 9(07).
+001930     05  CKPT-ORDERS-PROCESSED   PIC 9(07).
+001940     05  CKPT-REJECT-COUNT       PIC 9(07).
+001950     05  CKPT-CONTROL-TOTAL-AMOUNT
+001960                                 PIC 9(09)V99.
+001970     05  CKPT-CONTROL-TOTAL-DISCOUNT
+001980                                 PIC 9(09)V99.
+001990     05  FILLER                  PIC X(25).
+002000 FD  INVOICE-OUT
+002010     LABEL RECORDS ARE STANDARD.
+002020 01  INV-RECORD.
+002030     05  INV-CUSTOMER-ID         PIC X(05).
+002040     05  INV-INVOICE-NUMBER      PIC 9(07).
+002050     05  INV-QUANTITY            PIC 9(05).
+002060     05  INV-PRICE               PIC 9(05)V99.
+002070     05  INV-TOTAL               PIC 9(07)V99.
+002080     05  INV-DISCOUNT            PIC 9(07)V99.
+002090     05  INV-DISCOUNTED-TOTAL    PIC 9(07)V99.
+002100     05  FILLER                  PIC X(29).
+002110 WORKING-STORAGE SECTION.
+002120*----------------------------------------------------------------
+002130*    CURRENT-ORDER WORKING FIELDS
+002140*----------------------------------------------------------------
+002150 01  WS-CUSTOMER-ID              PIC X(05).
+002160 01  WS-QUANTITY                 PIC 9(5).
+002170 01  WS-PRICE                    PIC 9(5)V99.
+002180 01  WS-TOTAL                    PIC 9(7)V99.
+002190 01  WS-DISCOUNT                 PIC 9(7)V99.
+002200 01  WS-DISCOUNTED-TOTAL         PIC 9(7)V99.
+002210 01  WS-DISCOUNT-SOURCE          PIC X(10).
+002220 01  WS-CURRENT-DATE             PIC 9(8).
+002230 01  WS-CURRENT-TIME             PIC 9(8).
+002240*----------------------------------------------------------------
+002250*    ORDER VALIDATION FIELDS
+002260*----------------------------------------------------------------
+002270 77  WS-VALID-SWITCH             PIC X(01) VALUE 'Y'.
+002280     88  WS-ORDER-VALID                      VALUE 'Y'.
+002290     88  WS-ORDER-INVALID                    VALUE 'N'.
+002300 77  WS-REJECT-CODE              PIC X(02) VALUE SPACES.
+002310 77  WS-REJECT-TEXT              PIC X(30) VALUE SPACES.
+002320*----------------------------------------------------------------
+002330*    DISCOUNT TIER SCHEDULE TABLE
+002340*
+002350*    LOADED HIGHEST BREAKPOINT FIRST SO THE SEARCH BELOW STOPS
+002360*    ON THE HIGHEST TIER THE ORDER TOTAL QUALIFIES FOR.  REPLACE
+002370*    THE VALUE CLAUSES EACH QUARTER WHEN FINANCE REISSUES THE
+002380*    TIERED PRICING SHEET.
+002390*----------------------------------------------------------------
+002400 01  DISC-TIER-TABLE-VALUES.
+002410     05  FILLER        PIC X(20) VALUE '000500000150TIER-1  '.
+002420     05  FILLER        PIC X(20) VALUE '000250000100TIER-2  '.
+002430     05  FILLER        PIC X(20) VALUE '000100000070TIER-3  '.
+002440     05  FILLER        PIC X(20) VALUE '000050000030TIER-4  '.
+002450     05  FILLER        PIC X(20) VALUE '000000000000TIER-5  '.
+002460 01  DISC-TIER-TABLE REDEFINES DISC-TIER-TABLE-VALUES.
+002470     05  DISC-TIER-ENTRY OCCURS 5 TIMES
+002480             INDEXED BY DISC-TIER-IDX.
+002490         10  DISC-TIER-MIN-AMT   PIC 9(7)V99.
+002500         10  DISC-TIER-RATE      PIC V999.
+002510         10  DISC-TIER-LABEL     PIC X(8).
+002520 01  WS-DISCOUNT-RATE            PIC V999.
+002530*----------------------------------------------------------------
+002540*    QUANTITY-BREAK PRICING TABLE
+002550*
+002560*    USED INSTEAD OF THE TIER SCHEDULE WHEN ORD-PRICING-CODE IS
+002570*    'Q'.  LOADED HIGHEST BREAKPOINT FIRST.  A ZERO UNIT PRICE
+002580*    MEANS NO BREAK APPLIES AT THAT QUANTITY -- THE ORDER'S OWN
+002590*    LIST PRICE IS USED INSTEAD.
+002600*----------------------------------------------------------------
+002610 01  QTYBRK-TABLE-VALUES.
+002620     05  FILLER        PIC X(12) VALUE '005000000800'.
+002630     05  FILLER        PIC X(12) VALUE '002500000925'.
+002640     05  FILLER        PIC X(12) VALUE '001000001050'.
+002650     05  FILLER        PIC X(12) VALUE '000500001175'.
+002660     05  FILLER        PIC X(12) VALUE '000000000000'.
+002670 01  QTYBRK-TABLE REDEFINES QTYBRK-TABLE-VALUES.
+002680     05  QTYBRK-ENTRY OCCURS 5 TIMES
+002690             INDEXED BY QTYBRK-IDX.
+002700         10  QTYBRK-MIN-QTY      PIC 9(05).
+002710         10  QTYBRK-UNIT-PRICE   PIC 9(05)V99.
+002720 01  WS-QTYBRK-UNIT-PRICE        PIC 9(05)V99.
+002730*----------------------------------------------------------------
+002740*    FILE STATUS AND CONTROL SWITCHES
+002750*----------------------------------------------------------------
+002760 77  WS-ORDERS-IN-STATUS         PIC X(02) VALUE '00'.
+002770 77  WS-CUSTMAST-STATUS          PIC X(02) VALUE '00'.
+002780 77  WS-AUDIT-OUT-STATUS         PIC X(02) VALUE '00'.
+002790 77  WS-REJECT-OUT-STATUS        PIC X(02) VALUE '00'.
+002800 77  WS-INVOICE-OUT-STATUS       PIC X(02) VALUE '00'.
+002810 77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+002820     88  WS-EOF-YES                          VALUE 'Y'.
+002830     88  WS-EOF-NO                           VALUE 'N'.
+002840 77  WS-RECORD-COUNT             PIC 9(7)   VALUE ZERO COMP.
+002850*----------------------------------------------------------------
+002860*    WS-INIT-STAGE TRACKS HOW FAR 1000-INITIALIZE GOT BEFORE A
+002870*    FAILED OPEN SENT IT TO 1000-EXIT EARLY, SO 9000-TERMINATE
+002880*    ONLY CLOSES FILES THAT WERE ACTUALLY OPENED AND ONLY RESETS
+002890*    CHECKPOINT-FILE WHEN THE RUN TRULY REACHED END OF FILE.
+002900*      0 = NOTHING OPENED YET          3 = + AUDIT-OUT OPENED
+002910*      1 = ORDERS-IN OPENED            4 = + REJECT-OUT OPENED
+002920*      2 = + CUSTMAST OPENED           5 = + INVOICE-OUT OPENED
+002930*----------------------------------------------------------------
+002940 77  WS-INIT-STAGE               PIC 9(01)  VALUE ZERO COMP.
+002950*----------------------------------------------------------------
+002960*    CONTROL TOTAL ACCUMULATORS
+002970*----------------------------------------------------------------
+002980 77  WS-ORDERS-PROCESSED         PIC 9(7)    VALUE ZERO COMP.
+002990 77  WS-REJECT-COUNT             PIC 9(7)    VALUE ZERO COMP.
+003000 77  WS-CONTROL-TOTAL-AMOUNT     PIC 9(9)V99 VALUE ZERO.
+003010 77  WS-CONTROL-TOTAL-DISCOUNT   PIC 9(9)V99 VALUE ZERO.
+003020 77  WS-INVOICE-NUMBER           PIC 9(7)    VALUE ZERO COMP.
+003030*----------------------------------------------------------------
+003040*    CHECKPOINT/RESTART FIELDS
+003050*
+003060*    CKPT-RECORD IS REWRITTEN TO CHECKPOINT-FILE EVERY
+003070*    WS-CHECKPOINT-INTERVAL RECORDS, CARRYING THE RECORD COUNT,
+003080*    INVOICE NUMBER, AND CONTROL TOTALS POSTED SO FAR, SO AN
+003090*    ABENDED RUN CAN RESTART PAST THE ORDERS ALREADY POSTED
+003100*    INSTEAD OF FROM RECORD ONE AND WITHOUT RESTATING TOTALS.
+003110*----------------------------------------------------------------
+003120 77  WS-CHECKPOINT-STATUS        PIC X(02) VALUE '00'.
+003130 77  WS-CHECKPOINT-INTERVAL      PIC 9(5)  VALUE 100 COMP.
+003140 77  WS-CKPT-FILE-SWITCH         PIC X(01) VALUE 'N'.
+003150     88  WS-CKPT-FILE-EXISTED               VALUE 'Y'.
+003160     88  WS-CKPT-FILE-IS-NEW                VALUE 'N'.
+003170 77  WS-RESTART-COUNT            PIC 9(7)  VALUE ZERO COMP.
+003180 77  WS-CKPT-QUOTIENT            PIC 9(7)  VALUE ZERO COMP.
+003190 77  WS-CKPT-REMAINDER           PIC 9(5)  VALUE ZERO COMP.
+003200 PROCEDURE DIVISION.
+003210*****************************************************************
+003220*    0000-MAINLINE
+003230*****************************************************************
+003240 0000-MAINLINE.
+003250     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003260     PERFORM 2000-PROCESS-ORDER THRU 2000-EXIT
+003270         UNTIL WS-EOF-YES.
+003280     PERFORM 8000-PRINT-CONTROL-TOTALS THRU 8000-EXIT.
+003290     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003300     STOP RUN.
+003310*****************************************************************
+003320*    1000-INITIALIZE
+003330*****************************************************************
+003340 1000-INITIALIZE.
+003350     OPEN INPUT ORDERS-IN.
+003360     IF WS-ORDERS-IN-STATUS NOT = '00'
+003370         DISPLAY 'CALCULATE-DISCOUNT: UNABLE TO OPEN ORDERS-IN, '
+003380             'STATUS = ' WS-ORDERS-IN-STATUS
+003390         MOVE 'Y' TO WS-EOF-SWITCH
+003400         GO TO 1000-EXIT
+003410     END-IF.
+003420     MOVE 1 TO WS-INIT-STAGE.
+003430     OPEN INPUT CUSTMAST.
+003440     IF WS-CUSTMAST-STATUS NOT = '00'
+003450         DISPLAY 'CALCULATE-DISCOUNT: UNABLE TO OPEN CUSTMAST, '
+003460             'STATUS = ' WS-CUSTMAST-STATUS
+003470         MOVE 'Y' TO WS-EOF-SWITCH
+003480         GO TO 1000-EXIT
+003490     END-IF.
+003500     MOVE 2 TO WS-INIT-STAGE.
+003510     OPEN EXTEND AUDIT-OUT.
+003520     IF WS-AUDIT-OUT-STATUS = '05' OR '35'
+003530         OPEN OUTPUT AUDIT-OUT
+003540     END-IF.
+003550     IF WS-AUDIT-OUT-STATUS NOT = '00'
+003560         DISPLAY 'CALCULATE-DISCOUNT: UNABLE TO OPEN AUDIT-OUT, '
+003570             'STATUS = ' WS-AUDIT-OUT-STATUS
+003580         MOVE 'Y' TO WS-EOF-SWITCH
+003590         GO TO 1000-EXIT
+003600     END-IF.
+003610     MOVE 3 TO WS-INIT-STAGE.
+003620     PERFORM 1200-LOAD-RESTART-POINT THRU 1200-EXIT.
+003630     IF WS-RESTART-COUNT > ZERO
+003640         OPEN EXTEND REJECT-OUT
+003650     ELSE
+003660         OPEN OUTPUT REJECT-OUT
+003670     END-IF.
+003680     IF WS-REJECT-OUT-STATUS NOT = '00'
+003690         DISPLAY 'CALCULATE-DISCOUNT: UNABLE TO OPEN REJECT-OUT, '
+003700             'STATUS = ' WS-REJECT-OUT-STATUS
+003710         MOVE 'Y' TO WS-EOF-SWITCH
+003720         GO TO 1000-EXIT
+003730     END-IF.
+003740     MOVE 4 TO WS-INIT-STAGE.
+003750     IF WS-RESTART-COUNT > ZERO
+003760         OPEN EXTEND INVOICE-OUT
+003770     ELSE
+003780         OPEN OUTPUT INVOICE-OUT
+003790     END-IF.
+003800     IF WS-INVOICE-OUT-STATUS NOT = '00'
+003810         DISPLAY 'CALCULATE-DISCOUNT: UNABLE TO OPEN '
+003820             'INVOICE-OUT, STATUS = ' WS-INVOICE-OUT-STATUS
+003830         MOVE 'Y' TO WS-EOF-SWITCH
+003840         GO TO 1000-EXIT
+003850     END-IF.
+003860     MOVE 5 TO WS-INIT-STAGE.
+003870     IF WS-RESTART-COUNT > ZERO
+003880         DISPLAY 'CALCULATE-DISCOUNT: RESTARTING AFTER RECORD '
+003890             WS-RESTART-COUNT
+003900         PERFORM 1100-SKIP-TO-CHECKPOINT THRU 1100-EXIT
+003910             UNTIL WS-RECORD-COUNT NOT < WS-RESTART-COUNT
+003920                 OR WS-EOF-YES
+003930     END-IF.
+003940     PERFORM 2900-READ-ORDER THRU 2900-EXIT.
+003950 1000-EXIT.
+003960     EXIT.
+003970*****************************************************************
+003980*    1100-SKIP-TO-CHECKPOINT
+003990*
+004000*    RE-READS AND DISCARDS ORDERS ALREADY POSTED BEFORE THE LAST
+004010*    CHECKPOINT SO RESTART PICKS UP WHERE THE PRIOR RUN LEFT OFF.
+004020*****************************************************************
+004030 1100-SKIP-TO-CHECKPOINT.
+004040     READ ORDERS-IN
+004050         AT END
+004060             MOVE 'Y' TO WS-EOF-SWITCH
+004070             GO TO 1100-EXIT
+004080     END-READ.
+004090     ADD 1 TO WS-RECORD-COUNT.
+004100 1100-EXIT.
+004110     EXIT.
+004120*****************************************************************
+004130*    1200-LOAD-RESTART-POINT
+004140*
+004150*    READS THE LAST CHECKPOINT RECORD, IF ANY, TO DETERMINE HOW
+004160*    MANY ORDERS WERE ALREADY POSTED BY A PRIOR RUN OF THE JOB,
+004170*    AND RESTORES THE INVOICE NUMBER AND CONTROL TOTALS THAT
+004180*    WERE IN EFFECT AS OF THAT CHECKPOINT.
+004190*****************************************************************
+004200 1200-LOAD-RESTART-POINT.
+004210     MOVE ZERO TO WS-RESTART-COUNT.
+004220     OPEN INPUT CHECKPOINT-FILE.
+004230     IF WS-CHECKPOINT-STATUS = '00'
+004240         READ CHECKPOINT-FILE
+004250             AT END
+004260                 MOVE ZERO TO WS-RESTART-COUNT
+004270             NOT AT END
+004280                 MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+004290                 MOVE CKPT-INVOICE-NUMBER TO WS-INVOICE-NUMBER
+004300                 MOVE CKPT-ORDERS-PROCESSED
+004310                     TO WS-ORDERS-PROCESSED
+004320                 MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+004330                 MOVE CKPT-CONTROL-TOTAL-AMOUNT
+004340                     TO WS-CONTROL-TOTAL-AMOUNT
+004350                 MOVE CKPT-CONTROL-TOTAL-DISCOUNT
+004360                     TO WS-CONTROL-TOTAL-DISCOUNT
+004370         END-READ
+004380         CLOSE CHECKPOINT-FILE
+004390     END-IF.
+004400 1200-EXIT.
+004410     EXIT.
+004420*****************************************************************
+004430*    2000-PROCESS-ORDER
+004440*****************************************************************
+004450 2000-PROCESS-ORDER.
+004460     PERFORM 2100-VALIDATE-ORDER THRU 2100-EXIT.
+004470     IF WS-ORDER-VALID
+004480         MOVE ORD-QUANTITY TO WS-QUANTITY
+004490         MOVE ORD-PRICE    TO WS-PRICE
+004500         IF ORD-PRICING-QTY-BREAK
+004510             PERFORM 2250-COMPUTE-QTYBREAK-PRICE THRU 2250-EXIT
+004520         ELSE
+004530             COMPUTE WS-TOTAL ROUNDED = WS-QUANTITY * WS-PRICE
+004540             PERFORM 2200-DETERMINE-DISCOUNT THRU 2200-EXIT
+004550             COMPUTE WS-DISCOUNTED-TOTAL ROUNDED
+004560                 = WS-TOTAL - WS-DISCOUNT
+004570         END-IF
+004580         PERFORM 2300-WRITE-AUDIT-RECORD THRU 2300-EXIT
+004590         PERFORM 2400-WRITE-INVOICE-RECORD THRU 2400-EXIT
+004600         ADD 1 TO WS-ORDERS-PROCESSED
+004610         ADD WS-TOTAL TO WS-CONTROL-TOTAL-AMOUNT
+004620         ADD WS-DISCOUNT TO WS-CONTROL-TOTAL-DISCOUNT
+004630         DISPLAY 'CUST ' WS-CUSTOMER-ID
+004640             ' TOTAL $' WS-TOTAL
+004650             ' DISCOUNT $' WS-DISCOUNT
+004660             ' DISCOUNTED TOTAL $' WS-DISCOUNTED-TOTAL
+004670     ELSE
+004680         PERFORM 2600-WRITE-REJECT-RECORD THRU 2600-EXIT
+004690         ADD 1 TO WS-REJECT-COUNT
+004700     END-IF.
+004710     PERFORM 2970-CHECK-CHECKPOINT THRU 2970-EXIT.
+004720     PERFORM 2900-READ-ORDER THRU 2900-EXIT.
+004730 2000-EXIT.
+004740     EXIT.
+004750*****************************************************************
+004760*    2100-VALIDATE-ORDER
+004770*
+004780*    REJECTS ZERO, NEGATIVE, OR NON-NUMERIC QUANTITY/PRICE
+004790*    BEFORE THE ORDER REACHES THE DISCOUNT COMPUTE.
+004800*****************************************************************
+004810 2100-VALIDATE-ORDER.
+004820     MOVE 'Y' TO WS-VALID-SWITCH.
+004830     MOVE SPACES TO WS-REJECT-CODE.
+004840     MOVE SPACES TO WS-REJECT-TEXT.
+004850     IF ORD-QUANTITY-X IS NOT NUMERIC
+004860             OR ORD-QUANTITY = ZERO
+004870         IF ORD-PRICE-X IS NOT NUMERIC
+004880                 OR ORD-PRICE = ZERO
+004890             MOVE '03' TO WS-REJECT-CODE
+004900             MOVE 'INVALID QUANTITY AND PRICE' TO WS-REJECT-TEXT
+004910         ELSE
+004920             MOVE '01' TO WS-REJECT-CODE
+004930             MOVE 'INVALID OR ZERO QUANTITY' TO WS-REJECT-TEXT
+004940         END-IF
+004950         MOVE 'N' TO WS-VALID-SWITCH
+004960     ELSE
+004970         IF ORD-PRICE-X IS NOT NUMERIC
+004980                 OR ORD-PRICE = ZERO
+004990             MOVE '02' TO WS-REJECT-CODE
+005000             MOVE 'INVALID OR ZERO PRICE' TO WS-REJECT-TEXT
+005010             MOVE 'N' TO WS-VALID-SWITCH
+005020         END-IF
+005030     END-IF.
+005040 2100-EXIT.
+005050     EXIT.
+005060*****************************************************************
+005070*    2200-DETERMINE-DISCOUNT
+005080*
+005090*    A NEGOTIATED RATE ON THE CUSTOMER MASTER OVERRIDES THE
+005100*    STANDARD TIER SCHEDULE.  OTHERWISE THE TIER TABLE IS
+005110*    SEARCHED FOR THE HIGHEST BREAKPOINT THE ORDER TOTAL MEETS.
+005120*****************************************************************
+005130 2200-DETERMINE-DISCOUNT.
+005140     PERFORM 2210-LOOKUP-CUSTOMER THRU 2210-EXIT.
+005150     IF CUST-HAS-NEGOTIATED-RATE
+005160         MOVE CUST-NEGOTIATED-RATE TO WS-DISCOUNT-RATE
+005170         MOVE 'NEGOTIATED' TO WS-DISCOUNT-SOURCE
+005180     ELSE
+005190         PERFORM 2220-SEARCH-TIER-TABLE THRU 2220-EXIT
+005200     END-IF.
+005210     COMPUTE WS-DISCOUNT ROUNDED = WS-TOTAL * WS-DISCOUNT-RATE.
+005220 2200-EXIT.
+005230     EXIT.
+005240*****************************************************************
+005250*    2210-LOOKUP-CUSTOMER
+005260*****************************************************************
+005270 2210-LOOKUP-CUSTOMER.
+005280     MOVE WS-CUSTOMER-ID TO CUST-ID.
+005290     READ CUSTMAST
+005300         INVALID KEY
+005310             MOVE 'N' TO CUST-NEGOTIATED-SW
+005320     END-READ.
+005330 2210-EXIT.
+005340     EXIT.
+005350*****************************************************************
+005360*    2220-SEARCH-TIER-TABLE
+005370*****************************************************************
+005380 2220-SEARCH-TIER-TABLE.
+005390     SET DISC-TIER-IDX TO 1.
+005400*    NOTE: THE LAST ENTRY IN DISC-TIER-TABLE HAS A ZERO
+005410*    BREAKPOINT, AND WS-TOTAL CAN NEVER BE NEGATIVE, SO THE
+005420*    WHEN CONDITION BELOW ALWAYS MATCHES BY THAT ENTRY -- SEARCH
+005430*    CAN NEVER RUN OFF THE END OF THE TABLE AND THERE IS NO
+005440*    AT END CLAUSE.
+005450     SEARCH DISC-TIER-ENTRY
+005460         WHEN WS-TOTAL >= DISC-TIER-MIN-AMT (DISC-TIER-IDX)
+005470             MOVE DISC-TIER-RATE (DISC-TIER-IDX)
+005480                 TO WS-DISCOUNT-RATE
+005490             MOVE DISC-TIER-LABEL (DISC-TIER-IDX)
+005500                 TO WS-DISCOUNT-SOURCE
+005510     END-SEARCH.
+005520 2220-EXIT.
+005530     EXIT.
+005540*****************************************************************
+005550*    2250-COMPUTE-QTYBREAK-PRICE
+005560*
+005570*    ALTERNATE PRICING MODE FOR ORD-PRICING-CODE = 'Q'.  INSTEAD
+005580*    OF A PERCENTAGE KNOCKED OFF THE EXTENDED TOTAL, THE ORDER IS
+005590*    REPRICED AT THE UNIT PRICE FOR THE QUANTITY BREAK IT FALLS
+005600*    INTO.  WS-DISCOUNT IS CARRIED AS THE DOLLAR SAVINGS VERSUS
+005610*    THE ORDER'S OWN LIST PRICE SO AUDIT-OUT AND THE CONTROL
+005620*    TOTALS STILL TIE OUT THE SAME WAY AS STANDARD PRICING.
+005630*****************************************************************
+005640 2250-COMPUTE-QTYBREAK-PRICE.
+005650     COMPUTE WS-TOTAL ROUNDED = WS-QUANTITY * WS-PRICE.
+005660     PERFORM 2260-SEARCH-QTYBRK-TABLE THRU 2260-EXIT.
+005670     COMPUTE WS-DISCOUNTED-TOTAL ROUNDED
+005680         = WS-QUANTITY * WS-QTYBRK-UNIT-PRICE.
+005690     COMPUTE WS-DISCOUNT ROUNDED
+005700         = WS-TOTAL - WS-DISCOUNTED-TOTAL.
+005710 2250-EXIT.
+005720     EXIT.
+005730*****************************************************************
+005740*    2260-SEARCH-QTYBRK-TABLE
+005750*****************************************************************
+005760 2260-SEARCH-QTYBRK-TABLE.
+005770     SET QTYBRK-IDX TO 1.
+005780*    NOTE: THE LAST ENTRY IN QTYBRK-TABLE HAS A ZERO BREAKPOINT,
+005790*    AND WS-QUANTITY CAN NEVER BE NEGATIVE, SO THE WHEN CONDITION
+005800*    BELOW ALWAYS MATCHES BY THAT ENTRY -- SEARCH CAN NEVER RUN
+005810*    OFF THE END OF THE TABLE AND THERE IS NO AT END CLAUSE.
+005820     SEARCH QTYBRK-ENTRY
+005830         WHEN WS-QUANTITY >= QTYBRK-MIN-QTY (QTYBRK-IDX)
+005840             IF QTYBRK-UNIT-PRICE (QTYBRK-IDX) = ZERO
+005850                 MOVE WS-PRICE TO WS-QTYBRK-UNIT-PRICE
+005860                 MOVE 'QTY-LIST' TO WS-DISCOUNT-SOURCE
+005870             ELSE
+005880                 MOVE QTYBRK-UNIT-PRICE (QTYBRK-IDX)
+005890                     TO WS-QTYBRK-UNIT-PRICE
+005900                 MOVE 'QTY-BREAK' TO WS-DISCOUNT-SOURCE
+005910             END-IF
+005920     END-SEARCH.
+005930 2260-EXIT.
+005940     EXIT.
+005950*****************************************************************
+005960*    2300-WRITE-AUDIT-RECORD
+005970*****************************************************************
+005980 2300-WRITE-AUDIT-RECORD.
+005990     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+006000     ACCEPT WS-CURRENT-TIME FROM TIME.
+006010     MOVE WS-CURRENT-DATE           TO AUD-DATE.
+006020     MOVE WS-CURRENT-TIME           TO AUD-TIME.
+006030     MOVE WS-CUSTOMER-ID            TO AUD-CUSTOMER-ID.
+006040     MOVE WS-QUANTITY               TO AUD-QUANTITY.
+006050     MOVE WS-PRICE                  TO AUD-PRICE.
+006060     MOVE WS-TOTAL                  TO AUD-TOTAL.
+006070     MOVE WS-DISCOUNT               TO AUD-DISCOUNT.
+006080     MOVE WS-DISCOUNTED-TOTAL       TO AUD-DISCOUNTED-TOTAL.
+006090     MOVE WS-DISCOUNT-SOURCE        TO AUD-DISCOUNT-SOURCE.
+006100     WRITE AUD-RECORD.
+006110 2300-EXIT.
+006120     EXIT.
+006130*****************************************************************
+006140*    2400-WRITE-INVOICE-RECORD
+006150*
+006160*    WRITES THE STRUCTURED INVOICE RECORD BILLING/AR PICKS UP
+006170*    DIRECTLY, SO THE ORDER DOESN'T HAVE TO BE RETYPED FROM THE
+006180*    CONSOLE DISPLAY LINES.
+006190*****************************************************************
+006200 2400-WRITE-INVOICE-RECORD.
+006210     ADD 1 TO WS-INVOICE-NUMBER.
+006220     MOVE WS-CUSTOMER-ID            TO INV-CUSTOMER-ID.
+006230     MOVE WS-INVOICE-NUMBER         TO INV-INVOICE-NUMBER.
+006240     MOVE WS-QUANTITY               TO INV-QUANTITY.
+006250     MOVE WS-PRICE                  TO INV-PRICE.
+006260     MOVE WS-TOTAL                  TO INV-TOTAL.
+006270     MOVE WS-DISCOUNT               TO INV-DISCOUNT.
+006280     MOVE WS-DISCOUNTED-TOTAL       TO INV-DISCOUNTED-TOTAL.
+006290     WRITE INV-RECORD.
+006300 2400-EXIT.
+006310     EXIT.
+006320*****************************************************************
+006330*    2600-WRITE-REJECT-RECORD
+006340*****************************************************************
+006350 2600-WRITE-REJECT-RECORD.
+006360     MOVE WS-CUSTOMER-ID            TO REJ-CUSTOMER-ID.
+006370     MOVE ORD-QUANTITY-X            TO REJ-QUANTITY-X.
+006380     MOVE ORD-PRICE-X               TO REJ-PRICE-X.
+006390     MOVE WS-REJECT-CODE            TO REJ-REASON-CODE.
+006400     MOVE WS-REJECT-TEXT            TO REJ-REASON-TEXT.
+006410     WRITE REJ-RECORD.
+006420     DISPLAY 'CALCULATE-DISCOUNT: REJECTED ORDER FOR CUST '
+006430         WS-CUSTOMER-ID ' REASON ' WS-REJECT-CODE
+006440         ' - ' WS-REJECT-TEXT.
+006450 2600-EXIT.
+006460     EXIT.
+006470*****************************************************************
+006480*    2900-READ-ORDER
+006490*****************************************************************
+006500 2900-READ-ORDER.
+006510     READ ORDERS-IN
+006520         AT END
+006530             MOVE 'Y' TO WS-EOF-SWITCH
+006540             GO TO 2900-EXIT
+006550     END-READ.
+006560     ADD 1 TO WS-RECORD-COUNT.
+006570     MOVE ORD-CUSTOMER-ID            TO WS-CUSTOMER-ID.
+006580 2900-EXIT.
+006590     EXIT.
+006600*****************************************************************
+006610*    2950-WRITE-CHECKPOINT
+006620*
+006630*    RECORDS THE RECORD COUNT, CUSTOMER KEY, INVOICE NUMBER, AND
+006640*    CONTROL TOTALS FOR THE ORDER 2000-PROCESS-ORDER JUST FINISHED
+006650*    POSTING.  THE FILE IS OPENED I-O AND THE EXISTING CHECKPOINT
+006660*    RECORD IS REWRITTEN IN PLACE (WRITTEN FRESH ONLY THE FIRST
+006670*    TIME, WHEN NO CHECKPOINT RECORD EXISTS YET) SO THE LAST GOOD
+006680*    CHECKPOINT IS NEVER TRUNCATED AWAY BEFORE THE NEW ONE IS
+006690*    SAFELY ON DISK -- AN ABEND BETWEEN THE OPEN AND THE REWRITE
+006700*    LEAVES THE PRIOR CHECKPOINT INTACT INSTEAD OF AN EMPTY FILE.
+006710*****************************************************************
+006720 2950-WRITE-CHECKPOINT.
+006730     MOVE 'Y' TO WS-CKPT-FILE-SWITCH.
+006740     OPEN I-O CHECKPOINT-FILE.
+006750     IF WS-CHECKPOINT-STATUS = '05' OR '35'
+006760         MOVE 'N' TO WS-CKPT-FILE-SWITCH
+006770         OPEN OUTPUT CHECKPOINT-FILE
+006780     END-IF.
+006790     IF WS-CHECKPOINT-STATUS NOT = '00'
+006800         DISPLAY 'CALCULATE-DISCOUNT: UNABLE TO OPEN '
+006810             'CHECKPOINT-FILE, STATUS = ' WS-CHECKPOINT-STATUS
+006820         GO TO 2950-EXIT
+006830     END-IF.
+006840     IF WS-CKPT-FILE-EXISTED
+006850         READ CHECKPOINT-FILE
+006860             AT END
+006870                 MOVE 'N' TO WS-CKPT-FILE-SWITCH
+006880         END-READ
+006890     END-IF.
+006900     MOVE WS-RECORD-COUNT            TO CKPT-RECORD-COUNT.
+006910     MOVE WS-CUSTOMER-ID             TO CKPT-CUSTOMER-ID.
+006920     MOVE WS-INVOICE-NUMBER          TO CKPT-INVOICE-NUMBER.
+006930     MOVE WS-ORDERS-PROCESSED        TO CKPT-ORDERS-PROCESSED.
+006940     MOVE WS-REJECT-COUNT            TO CKPT-REJECT-COUNT.
+006950     MOVE WS-CONTROL-TOTAL-AMOUNT    TO CKPT-CONTROL-TOTAL-AMOUNT.
+006960     MOVE WS-CONTROL-TOTAL-DISCOUNT
+006970         TO CKPT-CONTROL-TOTAL-DISCOUNT.
+006980     IF WS-CKPT-FILE-IS-NEW
+006990         WRITE CKPT-RECORD
+007000     ELSE
+007010         REWRITE CKPT-RECORD
+007020     END-IF.
+007030     CLOSE CHECKPOINT-FILE.
+007040 2950-EXIT.
+007050     EXIT.
+007060*****************************************************************
+007070*    2970-CHECK-CHECKPOINT
+007080*
+007090*    TESTS WHETHER THE ORDER 2000-PROCESS-ORDER JUST FINISHED
+007100*    POSTING LANDS ON A CHECKPOINT INTERVAL BOUNDARY.  THIS RUNS
+007110*    AFTER THE AUDIT/INVOICE/REJECT RECORD FOR THAT ORDER HAS
+007120*    ALREADY BEEN WRITTEN, AND BEFORE THE NEXT ORDER IS READ, SO
+007130*    THE CHECKPOINT NEVER DESCRIBES AN ORDER THAT HASN'T BEEN
+007140*    FULLY POSTED YET.
+007150*****************************************************************
+007160 2970-CHECK-CHECKPOINT.
+007170     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+007180         GIVING WS-CKPT-QUOTIENT
+007190         REMAINDER WS-CKPT-REMAINDER.
+007200     IF WS-CKPT-REMAINDER = ZERO
+007210         PERFORM 2950-WRITE-CHECKPOINT THRU 2950-EXIT
+007220     END-IF.
+007230 2970-EXIT.
+007240     EXIT.
+007250*****************************************************************
+007260*    8000-PRINT-CONTROL-TOTALS
+007270*
+007280*    SUMMARIZES THE RUN FOR FINANCE: ORDERS READ, PROCESSED, AND
+007290*    REJECTED, PLUS THE TOTAL ORDER AMOUNT AND DISCOUNT GIVEN.
+007300*****************************************************************
+007310 8000-PRINT-CONTROL-TOTALS.
+007320     DISPLAY '==============================================='.
+007330     DISPLAY 'CALCULATE-DISCOUNT - END OF RUN CONTROL TOTALS'.
+007340     DISPLAY '  ORDERS READ .............. ' WS-RECORD-COUNT.
+007350     DISPLAY '  ORDERS PROCESSED ......... ' WS-ORDERS-PROCESSED.
+007360     DISPLAY '  ORDERS REJECTED .......... ' WS-REJECT-COUNT.
+007370     DISPLAY '  TOTAL ORDER AMOUNT ....... '
+007380         WS-CONTROL-TOTAL-AMOUNT.
+007390     DISPLAY '  TOTAL DISCOUNT GIVEN ..... '
+007400         WS-CONTROL-TOTAL-DISCOUNT.
+007410     DISPLAY '==============================================='.
+007420 8000-EXIT.
+007430     EXIT.
+007440*****************************************************************
+007450*    9000-TERMINATE
+007460*
+007470*    ONLY CLOSES THE FILES 1000-INITIALIZE ACTUALLY OPENED (PER
+007480*    WS-INIT-STAGE) AND ONLY RESETS CHECKPOINT-FILE TO EMPTY WHEN
+007490*    WS-INIT-STAGE SHOWS EVERY FILE OPENED CLEANLY -- OTHERWISE
+007500*    THE RUN NEVER GOT PAST 1000-INITIALIZE, AND WIPING THE LAST
+007510*    GOOD CHECKPOINT WOULD LOSE A PRIOR RUN'S RESTART POINT OVER
+007520*    WHAT MAY BE A PURELY TRANSIENT OPEN FAILURE.
+007530*****************************************************************
+007540 9000-TERMINATE.
+007550     IF WS-INIT-STAGE NOT < 1
+007560         CLOSE ORDERS-IN
+007570     END-IF.
+007580     IF WS-INIT-STAGE NOT < 2
+007590         CLOSE CUSTMAST
+007600     END-IF.
+007610     IF WS-INIT-STAGE NOT < 3
+007620         CLOSE AUDIT-OUT
+007630     END-IF.
+007640     IF WS-INIT-STAGE NOT < 4
+007650         CLOSE REJECT-OUT
+007660     END-IF.
+007670     IF WS-INIT-STAGE NOT < 5
+007680         CLOSE INVOICE-OUT
+007690         OPEN OUTPUT CHECKPOINT-FILE
+007700         IF WS-CHECKPOINT-STATUS = '00'
+007710             CLOSE CHECKPOINT-FILE
+007720         ELSE
+007730             DISPLAY 'CALCULATE-DISCOUNT: UNABLE TO OPEN '
+007740                 'CHECKPOINT-FILE, STATUS = ' WS-CHECKPOINT-STATUS
+007750         END-IF
+007760     END-IF.
+007770 9000-EXIT.
+007780     EXIT.
